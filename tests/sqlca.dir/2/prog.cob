@@ -2,14 +2,97 @@
        IDENTIFICATION              DIVISION.
       ******************************************************************
        PROGRAM-ID.                 prog.
+      ******************************************************************
+       ENVIRONMENT                 DIVISION.
+      ******************************************************************
+       INPUT-OUTPUT                SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-LOG-FILE   ASSIGN TO "AUDITLOG"
+                                   ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT RUN-REPORT-FILE  ASSIGN TO "RUNRPT"
+                                   ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CHECKPOINT-FILE  ASSIGN TO "CHKPOINT"
+                                   ORGANIZATION IS LINE SEQUENTIAL
+                                   FILE STATUS IS CHECKPOINT-STATUS.
+           SELECT PARM-FILE        ASSIGN TO "DBPARMS"
+                                   ORGANIZATION IS LINE SEQUENTIAL
+                                   FILE STATUS IS PARM-STATUS.
+           SELECT TESTTABLE-OUT-FILE
+                                   ASSIGN TO "TBLOUT"
+                                   ORGANIZATION IS LINE SEQUENTIAL.
       ******************************************************************
        DATA                        DIVISION.
+      ******************************************************************
+       FILE                        SECTION.
+       FD  AUDIT-LOG-FILE.
+       01  AUDIT-LOG-RECORD.
+           05  ALR-DATE            PIC 9(08).
+           05  FILLER              PIC X(01) VALUE SPACE.
+           05  ALR-TIME            PIC 9(08).
+           05  FILLER              PIC X(01) VALUE SPACE.
+           05  ALR-STMT-ID         PIC X(06).
+           05  FILLER              PIC X(01) VALUE SPACE.
+           05  ALR-SQLCODE         PIC -(9).
+           05  FILLER              PIC X(01) VALUE SPACE.
+           05  ALR-SQLSTATE        PIC X(05).
+
+       FD  RUN-REPORT-FILE.
+       01  RUN-REPORT-RECORD       PIC X(80).
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD       PIC 9(02).
+
+       FD  PARM-FILE.
+       01  PARM-RECORD             PIC X(80).
+
+       FD  TESTTABLE-OUT-FILE.
+       01  TESTTABLE-OUT-RECORD.
+           05  TOR-SEQ             PIC 9(04).
+           05  FILLER              PIC X(01) VALUE SPACE.
+           05  TOR-V               PIC X(05).
       ******************************************************************
        WORKING-STORAGE             SECTION.
        01 READ-DATA.
-         03  READ-TBL    OCCURS  1.
+         03  READ-TBL    OCCURS  1000.
            05  READ-V PIC X(5).
 
+       01  CURR-STMT-ID         PIC X(06) VALUE SPACE.
+       01  CURRENT-DATE-TIME.
+           05  CURR-DATE        PIC 9(08).
+           05  CURR-TIME        PIC 9(08).
+
+       01  ROWS-AFFECTED        PIC S9(9) VALUE 0.
+       01  INSERT-COUNT         PIC 9(05) VALUE ZERO.
+       01  UPDATE-COUNT         PIC 9(05) VALUE ZERO.
+       01  DELETE-COUNT         PIC 9(05) VALUE ZERO.
+       01  COUNT-RESULT         PIC X(09) VALUE SPACE.
+       01  COUNT-BEFORE         PIC X(09) VALUE SPACE.
+       01  COUNT-AFTER          PIC X(09) VALUE SPACE.
+
+       01  CHECKPOINT-STATUS    PIC X(02) VALUE SPACE.
+       01  LAST-COMPLETED       PIC 9(02) VALUE ZERO.
+
+       01  PARM-STATUS          PIC X(02) VALUE SPACE.
+
+       01  DUP-CHECK-RESULT     PIC X(05) VALUE SPACE.
+       01  DUPLICATE-SW         PIC X(01) VALUE "N".
+           88  DUPLICATE-FOUND      VALUE "Y".
+           88  DUPLICATE-NOT-FOUND  VALUE "N".
+
+       01  ARCHIVE-VALUE           PIC X(05) VALUE SPACE.
+       01  ARCHIVE-FOUND-SW        PIC X(01) VALUE "N".
+           88  ARCHIVE-ROW-FOUND       VALUE "Y".
+           88  ARCHIVE-ROW-NOT-FOUND   VALUE "N".
+       01  ARCHIVE-OK-SW           PIC X(01) VALUE "Y".
+           88  ARCHIVE-OK              VALUE "Y".
+           88  ARCHIVE-NOT-OK          VALUE "N".
+
+       01  DRY-RUN-SW              PIC X(01) VALUE "N".
+           88  DRY-RUN-MODE        VALUE "Y".
+           88  NORMAL-RUN-MODE     VALUE "N".
+
+       01  OUT-SUB                 PIC 9(04) VALUE ZERO.
+
 OCESQL*EXEC SQL BEGIN DECLARE SECTION END-EXEC.
        01 DATA-ID PIC 9(4).
        01 DATA-V PIC X(5).
@@ -83,22 +166,232 @@ OCESQL*
 OCESQL 01  SQ0013.
 OCESQL     02  FILLER PIC X(014) VALUE "DISCONNECT ALL".
 OCESQL     02  FILLER PIC X(1) VALUE X"00".
+OCESQL*
+OCESQL 01  SQ0014.
+OCESQL     02  FILLER PIC X(030) VALUE "SELECT COUNT(*) FROM TESTTABLE".
+OCESQL     02  FILLER PIC X(1) VALUE X"00".
+OCESQL*
+OCESQL 01  SQ0015.
+OCESQL     02  FILLER PIC X(036) VALUE "SELECT V FROM TESTTABLE WHERE"
+OCESQL  &  " ID = 1".
+OCESQL     02  FILLER PIC X(1) VALUE X"00".
+OCESQL*
+OCESQL 01  SQ0016.
+OCESQL     02  FILLER PIC X(036) VALUE "SELECT V FROM TESTTABLE WHERE"
+OCESQL  &  " ID = 1".
+OCESQL     02  FILLER PIC X(1) VALUE X"00".
+OCESQL*
+OCESQL 01  SQ0017.
+OCESQL     02  FILLER PIC X(036) VALUE "SELECT V FROM TESTTABLE WHERE"
+OCESQL  &  " ID = 3".
+OCESQL     02  FILLER PIC X(1) VALUE X"00".
+OCESQL*
+OCESQL 01  SQ0018.
+OCESQL     02  FILLER PIC X(089) VALUE "CREATE TABLE IF NOT EXISTS TE"
+OCESQL  &  "STTABLE_HIST ( ID integer, V char(5), DELETED_ON timestam"
+OCESQL  &  "p )".
+OCESQL     02  FILLER PIC X(1) VALUE X"00".
+OCESQL*
+OCESQL 01  SQ0019.
+OCESQL     02  FILLER PIC X(059) VALUE "INSERT INTO TESTTABLE_HIST VA"
+OCESQL  &  "LUES (1, ?, CURRENT_TIMESTAMP)".
+OCESQL     02  FILLER PIC X(1) VALUE X"00".
+OCESQL*
+OCESQL 01  SQ0020.
+OCESQL     02  FILLER PIC X(059) VALUE "INSERT INTO TESTTABLE_HIST VA"
+OCESQL  &  "LUES (3, ?, CURRENT_TIMESTAMP)".
+OCESQL     02  FILLER PIC X(1) VALUE X"00".
 OCESQL*
        PROCEDURE                   DIVISION.
       ******************************************************************
        MAIN-RTN.
 
+       OPEN EXTEND AUDIT-LOG-FILE.
+       OPEN OUTPUT RUN-REPORT-FILE.
+       OPEN OUTPUT TESTTABLE-OUT-FILE.
+
        PERFORM SETUP-DB.
 
+       PERFORM READ-CHECKPOINT.
+
+       PERFORM GET-ROW-COUNT.
+       MOVE COUNT-RESULT TO COUNT-BEFORE.
+
+       IF LAST-COMPLETED < 1
+           IF NORMAL-RUN-MODE
+               PERFORM STMT-INSERT-ROW
+               IF SQLCODE = 0
+                   MOVE 1 TO LAST-COMPLETED
+                   PERFORM WRITE-CHECKPOINT
+               END-IF
+           END-IF
+       END-IF.
+       IF LAST-COMPLETED < 2
+           IF NORMAL-RUN-MODE
+               PERFORM STMT-INSERT-INVALID
+               IF SQLCODE = 0
+                   MOVE 2 TO LAST-COMPLETED
+                   PERFORM WRITE-CHECKPOINT
+               END-IF
+           END-IF
+       END-IF.
+       IF LAST-COMPLETED < 3
+           PERFORM STMT-SELECT-TESTTABLE
+           IF SQLCODE = 0
+               MOVE 3 TO LAST-COMPLETED
+               PERFORM WRITE-CHECKPOINT
+           END-IF
+       END-IF.
+       IF LAST-COMPLETED < 4
+           PERFORM STMT-SELECT-ERROR
+           IF SQLCODE = 0
+               MOVE 4 TO LAST-COMPLETED
+               PERFORM WRITE-CHECKPOINT
+           END-IF
+       END-IF.
+       IF LAST-COMPLETED < 5
+           IF NORMAL-RUN-MODE
+               PERFORM STMT-UPDATE-ROW1
+               IF SQLCODE = 0
+                   MOVE 5 TO LAST-COMPLETED
+                   PERFORM WRITE-CHECKPOINT
+               END-IF
+           END-IF
+       END-IF.
+       IF LAST-COMPLETED < 6
+           IF NORMAL-RUN-MODE
+               PERFORM STMT-UPDATE-ROW3
+               IF SQLCODE = 0
+                   MOVE 6 TO LAST-COMPLETED
+                   PERFORM WRITE-CHECKPOINT
+               END-IF
+           END-IF
+       END-IF.
+       IF LAST-COMPLETED < 7
+           IF NORMAL-RUN-MODE
+               PERFORM STMT-UPDATE-ERROR
+               IF SQLCODE = 0
+                   MOVE 7 TO LAST-COMPLETED
+                   PERFORM WRITE-CHECKPOINT
+               END-IF
+           END-IF
+       END-IF.
+       IF LAST-COMPLETED < 8
+           IF NORMAL-RUN-MODE
+               PERFORM STMT-DELETE-ROW1
+               IF SQLCODE = 0
+                   MOVE 8 TO LAST-COMPLETED
+                   PERFORM WRITE-CHECKPOINT
+               END-IF
+           END-IF
+       END-IF.
+       IF LAST-COMPLETED < 9
+           IF NORMAL-RUN-MODE
+               PERFORM STMT-DELETE-ROW3
+               IF SQLCODE = 0
+                   MOVE 9 TO LAST-COMPLETED
+                   PERFORM WRITE-CHECKPOINT
+               END-IF
+           END-IF
+       END-IF.
+       IF LAST-COMPLETED < 10
+           IF NORMAL-RUN-MODE
+               PERFORM STMT-DELETE-ERROR
+               IF SQLCODE = 0
+                   MOVE 10 TO LAST-COMPLETED
+                   PERFORM WRITE-CHECKPOINT
+               END-IF
+           END-IF
+       END-IF.
+
+       PERFORM GET-ROW-COUNT.
+       MOVE COUNT-RESULT TO COUNT-AFTER.
+
+       PERFORM CLEANUP-DB.
+
+       PERFORM RECONCILIATION-REPORT.
+
+      *    A DRY RUN NEVER APPLIED ANYTHING, SO IT MUST NOT CLEAR A
+      *    RECOVERY POINT A REAL RUN IS STILL WAITING TO RESUME FROM.
+       IF NORMAL-RUN-MODE
+           PERFORM RESET-CHECKPOINT
+       END-IF.
+
+       CLOSE AUDIT-LOG-FILE.
+       CLOSE RUN-REPORT-FILE.
+       CLOSE TESTTABLE-OUT-FILE.
+
+           STOP RUN.
+
+      ******************************************************************
+       STMT-INSERT-ROW.
+      ******************************************************************
+           PERFORM CHECK-DUPLICATE-ID.
+           IF DUPLICATE-FOUND
+               MOVE SPACES TO RUN-REPORT-RECORD
+               STRING
+                   "SQ0001 SKIPPED - DUPLICATE KEY, ID 1 ALREADY EXISTS"
+                                       DELIMITED BY SIZE
+                   INTO RUN-REPORT-RECORD
+               END-STRING
+               WRITE RUN-REPORT-RECORD
+           ELSE
 OCESQL*EXEC SQL
 OCESQL*  INSERT INTO TESTTABLE VALUES (1, 'hello')
 OCESQL*END-EXEC.
-OCESQL     CALL "OCESQLExec" USING
+OCESQL         CALL "OCESQLExec" USING
+OCESQL              BY REFERENCE SQLCA
+OCESQL              BY REFERENCE SQ0001
+OCESQL         END-CALL
+               MOVE "SQ0001" TO CURR-STMT-ID
+               PERFORM SHOW-STATUS
+               MOVE SQLERRD(3) TO ROWS-AFFECTED
+               IF SQLCODE = 0
+                   ADD ROWS-AFFECTED TO INSERT-COUNT
+               END-IF
+           END-IF.
+
+      ******************************************************************
+       CHECK-DUPLICATE-ID.
+      ******************************************************************
+      *    VALIDATE ID 1 IS NOT ALREADY ON FILE BEFORE SQ0001 INSERTS
+      *    IT, SO A DUPLICATE KEY SHOWS UP AS A LABELED SKIP IN THE RUN
+      *    REPORT INSTEAD OF A RAW NEGATIVE SQLCODE FROM THE INSERT.
+           SET DUPLICATE-NOT-FOUND TO TRUE.
+OCESQL*EXEC SQL
+OCESQL*  SELECT V INTO :DUP-CHECK-RESULT
+OCESQL*    FROM TESTTABLE WHERE ID = 1
+OCESQL*END-EXEC.
+OCESQL     CALL "OCESQLStartSQL"
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetResultParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 5
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE DUP-CHECK-RESULT
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetHostTable" USING
+OCESQL          BY VALUE 1
+OCESQL          BY VALUE 5
+OCESQL          BY VALUE 1
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLExecSelectIntoOccurs" USING
 OCESQL          BY REFERENCE SQLCA
-OCESQL          BY REFERENCE SQ0001
+OCESQL          BY REFERENCE SQ0015
+OCESQL          BY VALUE 0
+OCESQL          BY VALUE 1
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLEndSQL"
 OCESQL     END-CALL.
+       MOVE "SQ0015" TO CURR-STMT-ID.
        PERFORM SHOW-STATUS.
+           IF SQLCODE = 0
+               SET DUPLICATE-FOUND TO TRUE
+           END-IF.
 
+      ******************************************************************
+       STMT-INSERT-INVALID.
+      ******************************************************************
 OCESQL*EXEC SQL
 OCESQL*  INSERT INTO TESTTABLE VALUES ('invalid', 'invalid')
 OCESQL*END-EXEC.
@@ -106,8 +399,16 @@ OCESQL     CALL "OCESQLExec" USING
 OCESQL          BY REFERENCE SQLCA
 OCESQL          BY REFERENCE SQ0002
 OCESQL     END-CALL.
+       MOVE "SQ0002" TO CURR-STMT-ID.
        PERFORM SHOW-STATUS.
+       MOVE SQLERRD(3) TO ROWS-AFFECTED.
+       IF SQLCODE = 0
+           ADD ROWS-AFFECTED TO INSERT-COUNT
+       END-IF.
 
+      ******************************************************************
+       STMT-SELECT-TESTTABLE.
+      ******************************************************************
 OCESQL*EXEC SQL
 OCESQL*  SELECT V INTO :READ-TBL FROM TESTTABLE
 OCESQL*END-EXEC.
@@ -122,18 +423,44 @@ OCESQL     END-CALL
 OCESQL     CALL "OCESQLSetHostTable" USING
 OCESQL          BY VALUE 1
 OCESQL          BY VALUE 5
-OCESQL          BY VALUE 1
+OCESQL          BY VALUE 1000
 OCESQL     END-CALL
 OCESQL     CALL "OCESQLExecSelectIntoOccurs" USING
 OCESQL          BY REFERENCE SQLCA
 OCESQL          BY REFERENCE SQ0003
 OCESQL          BY VALUE 0
-OCESQL          BY VALUE 1
+OCESQL          BY VALUE 1000
 OCESQL     END-CALL
 OCESQL     CALL "OCESQLEndSQL"
 OCESQL     END-CALL.
+       MOVE "SQ0003" TO CURR-STMT-ID.
        PERFORM SHOW-STATUS.
+       MOVE SQLERRD(3) TO ROWS-AFFECTED.
+       IF ROWS-AFFECTED = 1000
+           MOVE SPACES TO RUN-REPORT-RECORD
+           STRING "*** WARNING - SQ0003 FETCHED 1000 ROWS, THE ARR"
+                                       DELIMITED BY SIZE
+                  "AY BOUND - RESULTS MAY BE TRUNCATED ***"
+                                       DELIMITED BY SIZE
+               INTO RUN-REPORT-RECORD
+           END-STRING
+           WRITE RUN-REPORT-RECORD
+       END-IF.
+       PERFORM WRITE-TESTTABLE-OUT-ROW
+           VARYING OUT-SUB FROM 1 BY 1 UNTIL OUT-SUB > ROWS-AFFECTED.
 
+      ******************************************************************
+       WRITE-TESTTABLE-OUT-ROW.
+      ******************************************************************
+      *    ONE LINE PER FETCHED ROW, FOR DOWNSTREAM PICKUP OF THE
+      *    SQ0003 RESULT SET.
+           MOVE OUT-SUB           TO TOR-SEQ.
+           MOVE READ-V(OUT-SUB)   TO TOR-V.
+           WRITE TESTTABLE-OUT-RECORD.
+
+      ******************************************************************
+       STMT-SELECT-ERROR.
+      ******************************************************************
 OCESQL*EXEC SQL
 OCESQL*  SELECT V INTO :READ-TBL FROM TESTTABLEERROR
 OCESQL*END-EXEC.
@@ -148,18 +475,22 @@ OCESQL     END-CALL
 OCESQL     CALL "OCESQLSetHostTable" USING
 OCESQL          BY VALUE 1
 OCESQL          BY VALUE 5
-OCESQL          BY VALUE 1
+OCESQL          BY VALUE 1000
 OCESQL     END-CALL
 OCESQL     CALL "OCESQLExecSelectIntoOccurs" USING
 OCESQL          BY REFERENCE SQLCA
 OCESQL          BY REFERENCE SQ0004
 OCESQL          BY VALUE 0
-OCESQL          BY VALUE 1
+OCESQL          BY VALUE 1000
 OCESQL     END-CALL
 OCESQL     CALL "OCESQLEndSQL"
 OCESQL     END-CALL.
+       MOVE "SQ0004" TO CURR-STMT-ID.
        PERFORM SHOW-STATUS.
 
+      ******************************************************************
+       STMT-UPDATE-ROW1.
+      ******************************************************************
 OCESQL*EXEC SQL
 OCESQL*  UPDATE TESTTABLE SET V = 'world' WHERE ID = 1
 OCESQL*END-EXEC.
@@ -167,8 +498,17 @@ OCESQL     CALL "OCESQLExec" USING
 OCESQL          BY REFERENCE SQLCA
 OCESQL          BY REFERENCE SQ0005
 OCESQL     END-CALL.
+       MOVE "SQ0005" TO CURR-STMT-ID.
        PERFORM SHOW-STATUS.
+       MOVE SQLERRD(3) TO ROWS-AFFECTED.
+       PERFORM WRITE-ROWS-AFFECTED-LINE.
+       IF SQLCODE = 0
+           ADD ROWS-AFFECTED TO UPDATE-COUNT
+       END-IF.
 
+      ******************************************************************
+       STMT-UPDATE-ROW3.
+      ******************************************************************
 OCESQL*EXEC SQL
 OCESQL*  UPDATE TESTTABLE SET V = 'world' WHERE ID = 3
 OCESQL*END-EXEC.
@@ -176,8 +516,17 @@ OCESQL     CALL "OCESQLExec" USING
 OCESQL          BY REFERENCE SQLCA
 OCESQL          BY REFERENCE SQ0006
 OCESQL     END-CALL.
+       MOVE "SQ0006" TO CURR-STMT-ID.
        PERFORM SHOW-STATUS.
+       MOVE SQLERRD(3) TO ROWS-AFFECTED.
+       PERFORM WRITE-ROWS-AFFECTED-LINE.
+       IF SQLCODE = 0
+           ADD ROWS-AFFECTED TO UPDATE-COUNT
+       END-IF.
 
+      ******************************************************************
+       STMT-UPDATE-ERROR.
+      ******************************************************************
 OCESQL*EXEC SQL
 OCESQL*  UPDATE TESTTABLEERROR SET V = 'world' WHERE ID = 1
 OCESQL*END-EXEC.
@@ -185,26 +534,196 @@ OCESQL     CALL "OCESQLExec" USING
 OCESQL          BY REFERENCE SQLCA
 OCESQL          BY REFERENCE SQ0007
 OCESQL     END-CALL.
+       MOVE "SQ0007" TO CURR-STMT-ID.
        PERFORM SHOW-STATUS.
 
+      ******************************************************************
+       STMT-DELETE-ROW1.
+      ******************************************************************
+           PERFORM ARCHIVE-DELETED-ROW1.
+           IF ARCHIVE-OK
 OCESQL*EXEC SQL
 OCESQL*  DELETE FROM TESTTABLE WHERE ID = 1
 OCESQL*END-EXEC.
-OCESQL     CALL "OCESQLExec" USING
+OCESQL         CALL "OCESQLExec" USING
+OCESQL              BY REFERENCE SQLCA
+OCESQL              BY REFERENCE SQ0008
+OCESQL         END-CALL
+               MOVE "SQ0008" TO CURR-STMT-ID
+               PERFORM SHOW-STATUS
+               MOVE SQLERRD(3) TO ROWS-AFFECTED
+               PERFORM WRITE-ROWS-AFFECTED-LINE
+               IF SQLCODE = 0
+                   ADD ROWS-AFFECTED TO DELETE-COUNT
+               END-IF
+           END-IF.
+
+      ******************************************************************
+       ARCHIVE-DELETED-ROW1.
+      ******************************************************************
+      *    COPIES THE ROW'S CURRENT VALUE INTO TESTTABLE_HIST BEFORE
+      *    SQ0008 DELETES IT, SO THE MAINTENANCE RUN DOESN'T DISCARD IT.
+           SET ARCHIVE-ROW-NOT-FOUND TO TRUE.
+           SET ARCHIVE-OK TO TRUE.
+OCESQL*EXEC SQL
+OCESQL*  SELECT V INTO :ARCHIVE-VALUE
+OCESQL*    FROM TESTTABLE WHERE ID = 1
+OCESQL*END-EXEC.
+OCESQL     CALL "OCESQLStartSQL"
+OCESQL     END-CALL.
+OCESQL     CALL "OCESQLSetResultParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 5
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE ARCHIVE-VALUE
+OCESQL     END-CALL.
+OCESQL     CALL "OCESQLSetHostTable" USING
+OCESQL          BY VALUE 1
+OCESQL          BY VALUE 5
+OCESQL          BY VALUE 1
+OCESQL     END-CALL.
+OCESQL     CALL "OCESQLExecSelectIntoOccurs" USING
 OCESQL          BY REFERENCE SQLCA
-OCESQL          BY REFERENCE SQ0008
+OCESQL          BY REFERENCE SQ0016
+OCESQL          BY VALUE 0
+OCESQL          BY VALUE 1
+OCESQL     END-CALL.
+OCESQL     CALL "OCESQLEndSQL"
 OCESQL     END-CALL.
+       MOVE "SQ0016" TO CURR-STMT-ID.
        PERFORM SHOW-STATUS.
+           IF SQLCODE = 0
+               SET ARCHIVE-ROW-FOUND TO TRUE
+           END-IF.
+           IF ARCHIVE-ROW-FOUND
+OCESQL*        EXEC SQL
+OCESQL*            INSERT INTO TESTTABLE_HIST
+OCESQL*                VALUES (1, :ARCHIVE-VALUE, CURRENT_TIMESTAMP)
+OCESQL*        END-EXEC.
+OCESQL         CALL "OCESQLStartSQL"
+OCESQL         END-CALL
+OCESQL         CALL "OCESQLSetSQLParams" USING
+OCESQL              BY VALUE 16
+OCESQL              BY VALUE 5
+OCESQL              BY VALUE 0
+OCESQL              BY REFERENCE ARCHIVE-VALUE
+OCESQL         END-CALL
+OCESQL         CALL "OCESQLExec" USING
+OCESQL              BY REFERENCE SQLCA
+OCESQL              BY REFERENCE SQ0019
+OCESQL         END-CALL
+OCESQL         CALL "OCESQLEndSQL"
+OCESQL         END-CALL
+               MOVE "SQ0019" TO CURR-STMT-ID
+               PERFORM SHOW-STATUS
+               IF SQLCODE NOT = 0
+                   SET ARCHIVE-NOT-OK TO TRUE
+                   MOVE SPACES TO RUN-REPORT-RECORD
+                   STRING "*** WARNING - ARCHIVE INSERT FOR ID 1 FAI"
+                                               DELIMITED BY SIZE
+                          "LED, DELETE SKIPPED ***"
+                                               DELIMITED BY SIZE
+                       INTO RUN-REPORT-RECORD
+                   END-STRING
+                   WRITE RUN-REPORT-RECORD
+               END-IF
+           END-IF.
 
+      ******************************************************************
+       STMT-DELETE-ROW3.
+      ******************************************************************
+           PERFORM ARCHIVE-DELETED-ROW3.
+           IF ARCHIVE-OK
 OCESQL*EXEC SQL
 OCESQL*  DELETE FROM TESTTABLE WHERE ID = 3
 OCESQL*END-EXEC.
-OCESQL     CALL "OCESQLExec" USING
+OCESQL         CALL "OCESQLExec" USING
+OCESQL              BY REFERENCE SQLCA
+OCESQL              BY REFERENCE SQ0009
+OCESQL         END-CALL
+               MOVE "SQ0009" TO CURR-STMT-ID
+               PERFORM SHOW-STATUS
+               MOVE SQLERRD(3) TO ROWS-AFFECTED
+               PERFORM WRITE-ROWS-AFFECTED-LINE
+               IF SQLCODE = 0
+                   ADD ROWS-AFFECTED TO DELETE-COUNT
+               END-IF
+           END-IF.
+
+      ******************************************************************
+       ARCHIVE-DELETED-ROW3.
+      ******************************************************************
+      *    COPIES THE ROW'S CURRENT VALUE INTO TESTTABLE_HIST BEFORE
+      *    SQ0009 DELETES IT, SO THE MAINTENANCE RUN DOESN'T DISCARD IT.
+           SET ARCHIVE-ROW-NOT-FOUND TO TRUE.
+           SET ARCHIVE-OK TO TRUE.
+OCESQL*EXEC SQL
+OCESQL*  SELECT V INTO :ARCHIVE-VALUE
+OCESQL*    FROM TESTTABLE WHERE ID = 3
+OCESQL*END-EXEC.
+OCESQL     CALL "OCESQLStartSQL"
+OCESQL     END-CALL.
+OCESQL     CALL "OCESQLSetResultParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 5
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE ARCHIVE-VALUE
+OCESQL     END-CALL.
+OCESQL     CALL "OCESQLSetHostTable" USING
+OCESQL          BY VALUE 1
+OCESQL          BY VALUE 5
+OCESQL          BY VALUE 1
+OCESQL     END-CALL.
+OCESQL     CALL "OCESQLExecSelectIntoOccurs" USING
 OCESQL          BY REFERENCE SQLCA
-OCESQL          BY REFERENCE SQ0009
+OCESQL          BY REFERENCE SQ0017
+OCESQL          BY VALUE 0
+OCESQL          BY VALUE 1
 OCESQL     END-CALL.
+OCESQL     CALL "OCESQLEndSQL"
+OCESQL     END-CALL.
+       MOVE "SQ0017" TO CURR-STMT-ID.
        PERFORM SHOW-STATUS.
+           IF SQLCODE = 0
+               SET ARCHIVE-ROW-FOUND TO TRUE
+           END-IF.
+           IF ARCHIVE-ROW-FOUND
+OCESQL*        EXEC SQL
+OCESQL*            INSERT INTO TESTTABLE_HIST
+OCESQL*                VALUES (3, :ARCHIVE-VALUE, CURRENT_TIMESTAMP)
+OCESQL*        END-EXEC.
+OCESQL         CALL "OCESQLStartSQL"
+OCESQL         END-CALL
+OCESQL         CALL "OCESQLSetSQLParams" USING
+OCESQL              BY VALUE 16
+OCESQL              BY VALUE 5
+OCESQL              BY VALUE 0
+OCESQL              BY REFERENCE ARCHIVE-VALUE
+OCESQL         END-CALL
+OCESQL         CALL "OCESQLExec" USING
+OCESQL              BY REFERENCE SQLCA
+OCESQL              BY REFERENCE SQ0020
+OCESQL         END-CALL
+OCESQL         CALL "OCESQLEndSQL"
+OCESQL         END-CALL
+               MOVE "SQ0020" TO CURR-STMT-ID
+               PERFORM SHOW-STATUS
+               IF SQLCODE NOT = 0
+                   SET ARCHIVE-NOT-OK TO TRUE
+                   MOVE SPACES TO RUN-REPORT-RECORD
+                   STRING "*** WARNING - ARCHIVE INSERT FOR ID 3 FAI"
+                                               DELIMITED BY SIZE
+                          "LED, DELETE SKIPPED ***"
+                                               DELIMITED BY SIZE
+                       INTO RUN-REPORT-RECORD
+                   END-STRING
+                   WRITE RUN-REPORT-RECORD
+               END-IF
+           END-IF.
 
+      ******************************************************************
+       STMT-DELETE-ERROR.
+      ******************************************************************
 OCESQL*EXEC SQL
 OCESQL*  DELETE FROM TESTTABLEERROR WHERE ID = 3
 OCESQL*END-EXEC.
@@ -212,22 +731,140 @@ OCESQL     CALL "OCESQLExec" USING
 OCESQL          BY REFERENCE SQLCA
 OCESQL          BY REFERENCE SQ0010
 OCESQL     END-CALL.
+       MOVE "SQ0010" TO CURR-STMT-ID.
        PERFORM SHOW-STATUS.
 
-       PERFORM CLEANUP-DB.
+      ******************************************************************
+       GET-ROW-COUNT.
+      ******************************************************************
+OCESQL*EXEC SQL
+OCESQL*  SELECT COUNT(*) INTO :COUNT-RESULT FROM TESTTABLE
+OCESQL*END-EXEC.
+OCESQL     CALL "OCESQLStartSQL"
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetResultParams" USING
+OCESQL          BY VALUE 16
+OCESQL          BY VALUE 9
+OCESQL          BY VALUE 0
+OCESQL          BY REFERENCE COUNT-RESULT
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLSetHostTable" USING
+OCESQL          BY VALUE 1
+OCESQL          BY VALUE 9
+OCESQL          BY VALUE 1
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLExecSelectIntoOccurs" USING
+OCESQL          BY REFERENCE SQLCA
+OCESQL          BY REFERENCE SQ0014
+OCESQL          BY VALUE 0
+OCESQL          BY VALUE 1
+OCESQL     END-CALL
+OCESQL     CALL "OCESQLEndSQL"
+OCESQL     END-CALL.
+       MOVE "SQ0014" TO CURR-STMT-ID.
+       PERFORM SHOW-STATUS.
 
-           STOP RUN.
+      ******************************************************************
+       READ-CHECKPOINT.
+      ******************************************************************
+           MOVE ZERO TO LAST-COMPLETED.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF CHECKPOINT-STATUS = "00"
+               READ CHECKPOINT-FILE INTO LAST-COMPLETED
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+      ******************************************************************
+       WRITE-CHECKPOINT.
+      ******************************************************************
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE LAST-COMPLETED TO CHECKPOINT-RECORD.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+
+      ******************************************************************
+       RESET-CHECKPOINT.
+      ******************************************************************
+      *    A RUN THAT REACHES THIS POINT APPLIED EVERYTHING IT WAS
+      *    GOING TO APPLY, SO CLEAR CHKPOINT BACK TO ZERO. OTHERWISE
+      *    THE NEXT NIGHTLY RUN WOULD FIND "10" ON DISK AND SKIP EVERY
+      *    STATEMENT FOREVER INSTEAD OF ONLY ACROSS A MID-RUN FAILURE.
+           MOVE ZERO TO LAST-COMPLETED.
+           PERFORM WRITE-CHECKPOINT.
+
+      ******************************************************************
+       WRITE-ROWS-AFFECTED-LINE.
+      ******************************************************************
+           MOVE SPACES              TO RUN-REPORT-RECORD.
+           STRING
+               "STATEMENT "        DELIMITED BY SIZE
+               CURR-STMT-ID     DELIMITED BY SIZE
+               " ROWS AFFECTED: "  DELIMITED BY SIZE
+               ROWS-AFFECTED    DELIMITED BY SIZE
+               INTO RUN-REPORT-RECORD
+           END-STRING.
+           WRITE RUN-REPORT-RECORD.
+           IF SQLCODE = 0 AND ROWS-AFFECTED = 0
+               MOVE SPACES          TO RUN-REPORT-RECORD
+               STRING
+                   "  *** WARNING - "  DELIMITED BY SIZE
+                   CURR-STMT-ID     DELIMITED BY SIZE
+                   " SUCCEEDED BUT MATCHED ZERO ROWS ***"
+                                       DELIMITED BY SIZE
+                   INTO RUN-REPORT-RECORD
+               END-STRING
+               WRITE RUN-REPORT-RECORD
+           END-IF.
+
+      ******************************************************************
+       RECONCILIATION-REPORT.
+      ******************************************************************
+           MOVE SPACES              TO RUN-REPORT-RECORD.
+           STRING "TESTTABLE MAINTENANCE RUN - CONTROL TOTALS"
+               DELIMITED BY SIZE INTO RUN-REPORT-RECORD
+           END-STRING.
+           WRITE RUN-REPORT-RECORD.
+
+           MOVE SPACES              TO RUN-REPORT-RECORD.
+           STRING "ROWS BEFORE RUN.....: " DELIMITED BY SIZE
+                  COUNT-BEFORE          DELIMITED BY SIZE
+               INTO RUN-REPORT-RECORD
+           END-STRING.
+           WRITE RUN-REPORT-RECORD.
+
+           MOVE SPACES              TO RUN-REPORT-RECORD.
+           STRING "ROWS INSERTED.......: " DELIMITED BY SIZE
+                  INSERT-COUNT          DELIMITED BY SIZE
+               INTO RUN-REPORT-RECORD
+           END-STRING.
+           WRITE RUN-REPORT-RECORD.
+
+           MOVE SPACES              TO RUN-REPORT-RECORD.
+           STRING "ROWS UPDATED........: " DELIMITED BY SIZE
+                  UPDATE-COUNT          DELIMITED BY SIZE
+               INTO RUN-REPORT-RECORD
+           END-STRING.
+           WRITE RUN-REPORT-RECORD.
+
+           MOVE SPACES              TO RUN-REPORT-RECORD.
+           STRING "ROWS DELETED........: " DELIMITED BY SIZE
+                  DELETE-COUNT          DELIMITED BY SIZE
+               INTO RUN-REPORT-RECORD
+           END-STRING.
+           WRITE RUN-REPORT-RECORD.
+
+           MOVE SPACES              TO RUN-REPORT-RECORD.
+           STRING "ROWS AFTER RUN......: " DELIMITED BY SIZE
+                  COUNT-AFTER           DELIMITED BY SIZE
+               INTO RUN-REPORT-RECORD
+           END-STRING.
+           WRITE RUN-REPORT-RECORD.
 
       ******************************************************************
        SETUP-DB.
       ******************************************************************
 
-           MOVE  "testdb@db_postgres:5432"
-             TO DBNAME.
-           MOVE  "main_user"
-             TO USERNAME.
-           MOVE  "password"
-             TO PASSWD.
+           PERFORM READ-DB-PARMS.
 
 OCESQL*    EXEC SQL
 OCESQL*        CONNECT :USERNAME IDENTIFIED BY :PASSWD USING :DBNAME
@@ -242,26 +879,78 @@ OCESQL          BY REFERENCE DBNAME
 OCESQL          BY VALUE 30
 OCESQL     END-CALL.
 
-OCESQL*    EXEC SQL
-OCESQL*        DROP TABLE IF EXISTS TESTTABLE
-OCESQL*    END-EXEC.
-OCESQL     CALL "OCESQLExec" USING
-OCESQL          BY REFERENCE SQLCA
-OCESQL          BY REFERENCE SQ0011
-OCESQL     END-CALL.
+      *    DRY-RUN MODE LEAVES WHATEVER DATA IS ALREADY IN TESTTABLE
+      *    ALONE INSTEAD OF DROPPING AND RECREATING IT.
+           IF NORMAL-RUN-MODE
+OCESQL*        EXEC SQL
+OCESQL*            DROP TABLE IF EXISTS TESTTABLE
+OCESQL*        END-EXEC.
+OCESQL         CALL "OCESQLExec" USING
+OCESQL              BY REFERENCE SQLCA
+OCESQL              BY REFERENCE SQ0011
+OCESQL         END-CALL
 
-OCESQL*    EXEC SQL
-OCESQL*        CREATE TABLE TESTTABLE
-OCESQL*        (
-OCESQL*          ID integer,
-OCESQL*          V  char(5)
-OCESQL*        )
-OCESQL*    END-EXEC.
-OCESQL     CALL "OCESQLExec" USING
-OCESQL          BY REFERENCE SQLCA
-OCESQL          BY REFERENCE SQ0012
-OCESQL     END-CALL.
+OCESQL*        EXEC SQL
+OCESQL*            CREATE TABLE TESTTABLE
+OCESQL*            (
+OCESQL*              ID integer,
+OCESQL*              V  char(5)
+OCESQL*            )
+OCESQL*        END-EXEC.
+OCESQL         CALL "OCESQLExec" USING
+OCESQL              BY REFERENCE SQLCA
+OCESQL              BY REFERENCE SQ0012
+OCESQL         END-CALL
+
+OCESQL*        EXEC SQL
+OCESQL*            CREATE TABLE IF NOT EXISTS TESTTABLE_HIST
+OCESQL*            (
+OCESQL*              ID integer,
+OCESQL*              V  char(5),
+OCESQL*              DELETED_ON timestamp
+OCESQL*            )
+OCESQL*        END-EXEC.
+OCESQL         CALL "OCESQLExec" USING
+OCESQL              BY REFERENCE SQLCA
+OCESQL              BY REFERENCE SQ0018
+OCESQL         END-CALL
+           END-IF.
+
+      ******************************************************************
+       READ-DB-PARMS.
+      ******************************************************************
+      *    DBNAME/USERNAME/PASSWD DEFAULT TO THE LOCAL TEST DATABASE
+      *    AND ARE OVERRIDDEN LINE-FOR-LINE (DBNAME, USERNAME, PASSWD,
+      *    RUN MODE) BY AN OPTIONAL "DBPARMS" FILE SO THE JOB CAN BE
+      *    REPOINTED AT UAT/PRODUCTION, OR RUN DRY, WITHOUT A RECOMPILE.
+           MOVE  "testdb@db_postgres:5432"
+             TO DBNAME.
+           MOVE  "main_user"
+             TO USERNAME.
+           MOVE  "password"
+             TO PASSWD.
+           SET NORMAL-RUN-MODE TO TRUE.
 
+           OPEN INPUT PARM-FILE.
+           IF PARM-STATUS = "00"
+               READ PARM-FILE
+                   AT END      CONTINUE
+                   NOT AT END  MOVE PARM-RECORD(1:30) TO DBNAME
+               END-READ
+               READ PARM-FILE
+                   AT END      CONTINUE
+                   NOT AT END  MOVE PARM-RECORD(1:30) TO USERNAME
+               END-READ
+               READ PARM-FILE
+                   AT END      CONTINUE
+                   NOT AT END  MOVE PARM-RECORD(1:10) TO PASSWD
+               END-READ
+               READ PARM-FILE
+                   AT END      CONTINUE
+                   NOT AT END  MOVE PARM-RECORD(1:1)  TO DRY-RUN-SW
+               END-READ
+               CLOSE PARM-FILE
+           END-IF.
 
       ******************************************************************
        CLEANUP-DB.
@@ -279,5 +968,20 @@ OCESQL     END-CALL.
       ******************************************************************
            DISPLAY SQLCODE.
            DISPLAY SQLSTATE.
+           PERFORM WRITE-AUDIT-RECORD.
+
+      ******************************************************************
+       WRITE-AUDIT-RECORD.
+      ******************************************************************
+           ACCEPT CURR-DATE FROM DATE YYYYMMDD.
+           ACCEPT CURR-TIME FROM TIME.
+
+           MOVE CURR-DATE       TO ALR-DATE.
+           MOVE CURR-TIME       TO ALR-TIME.
+           MOVE CURR-STMT-ID    TO ALR-STMT-ID.
+           MOVE SQLCODE            TO ALR-SQLCODE.
+           MOVE SQLSTATE           TO ALR-SQLSTATE.
+
+           WRITE AUDIT-LOG-RECORD.
 
 
